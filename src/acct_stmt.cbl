@@ -0,0 +1,244 @@
+       identification division.
+       program-id. acct_stmt.
+
+      *> Prints a monthly statement for one account: every journal
+      *> entry that touched it, in order, with a running balance,
+      *> the way a teller would hand a customer a paper statement.
+      *> A closed account (request 005 archives it to ACCTARCH rather
+      *> than keeping it on ACCTMAST) is still reportable - its journal
+      *> history didn't go anywhere, and a closed account is exactly
+      *> the kind a customer is most likely to still need a statement
+      *> for.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-file assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is fm-acc-id
+               file status is account-file-status.
+
+           select transaction-file assign to "TXNJRNL"
+               organization is line sequential
+               file status is transaction-file-status.
+
+           select archive-file assign to "ACCTARCH"
+               organization is line sequential
+               file status is archive-file-status.
+
+           select report-file assign to "STMTRPT"
+               organization is line sequential
+               file status is report-file-status.
+
+       data division.
+       file section.
+       fd account-file.
+       copy "acctrec.cpy".
+
+       fd transaction-file.
+       copy "txnrec.cpy".
+
+       fd archive-file.
+       copy "arcacct.cpy".
+
+       fd report-file.
+       01 report-line pic x(80).
+
+       working-storage section.
+
+      *> File status codes
+       01 account-file-status pic x(02).
+       01 transaction-file-status pic x(02).
+       01 archive-file-status pic x(02).
+       01 report-file-status pic x(02).
+
+      *> Statement working fields
+       01 stmt-acc pic 9(5).
+       01 stmt-period pic 9(6).
+       01 stmt-acc-bal pic 9(9)v99.
+       01 stmt-line-count pic 9(5) value 0.
+       01 heading-line-1 pic x(80).
+       01 heading-line-2 pic x(80).
+       01 detail-line pic x(80).
+
+      *> Where the account was found - the active master, the closed
+      *> account archive, or nowhere at all.
+       01 acct-source pic x(01).
+           88 acct-on-master value "M".
+           88 acct-on-archive value "A".
+           88 acct-not-found value "N".
+
+      *> Edited copies of the amounts below for printing on the
+      *> statement - the raw fields carry no decimal point, so
+      *> without this a $500.00 balance prints as 00000050000.
+       01 stmt-bal-ed pic z(8)9.99.
+       01 stmt-amt-ed pic z(8)9.99.
+
+       procedure division.
+           display "Account to print statement for : "
+               with no advancing end-display.
+           accept stmt-acc end-accept.
+           display "Statement period (YYYYMM) : "
+               with no advancing end-display.
+           accept stmt-period end-accept.
+           perform open-files.
+           perform print-heading.
+           perform print-transactions.
+           perform close-files.
+           display "Statement written to STMTRPT for account " stmt-acc
+               end-display.
+           display stmt-line-count " transaction line(s) printed"
+               end-display.
+           goback.
+
+      *> Procedure to open the files needed for the statement run and
+      *> locate the account, falling back to the closed-account
+      *> archive when it is no longer on the active master
+       open-files.
+           move stmt-acc to fm-acc-id.
+           move "N" to acct-source.
+           open input account-file.
+           if account-file-status = "35"
+               open output account-file
+               close account-file
+               open input account-file
+           end-if.
+           read account-file key is fm-acc-id
+               invalid key
+                   continue
+               not invalid key
+                   move "M" to acct-source
+                   move fm-acc-bal to stmt-acc-bal
+           end-read.
+           if not acct-on-master
+               perform find-archived-account
+           end-if.
+           if acct-not-found
+               display "Account not found" end-display
+               perform close-files
+               goback
+           end-if.
+           open input transaction-file.
+           open output report-file.
+
+      *> Procedure to look up a closed account's final balance on the
+      *> archive when it can no longer be found on the active master
+       find-archived-account.
+           open input archive-file.
+           if archive-file-status = "35"
+               close archive-file
+               exit paragraph
+           end-if.
+           read archive-file at end move "10" to archive-file-status
+               end-read.
+           perform find-archived-account-one
+               until archive-file-status = "10" or acct-on-archive.
+           close archive-file.
+
+       *> Procedure to check the current archive record for a match,
+       *> then read the next one
+       find-archived-account-one.
+           if ar-acc-id = stmt-acc
+               move "A" to acct-source
+               move ar-acc-bal to stmt-acc-bal
+           else
+               read archive-file at end move "10" to
+                   archive-file-status end-read
+           end-if.
+
+       *> Procedure to print the statement heading and current balance
+       print-heading.
+           move spaces to heading-line-1.
+           string "Statement for account " delimited by size
+               stmt-acc delimited by size
+               into heading-line-1
+           end-string.
+           move heading-line-1 to report-line.
+           write report-line end-write.
+
+           if acct-on-archive
+               move spaces to report-line
+               move "This account is closed - final balance shown"
+                   to report-line
+               write report-line end-write
+           end-if.
+
+           move stmt-acc-bal to stmt-bal-ed.
+           move spaces to heading-line-2.
+           string "Current balance " delimited by size
+               stmt-bal-ed delimited by size
+               into heading-line-2
+           end-string.
+           move heading-line-2 to report-line.
+           write report-line end-write.
+
+           move spaces to heading-line-2.
+           string "For period " delimited by size
+               stmt-period delimited by size
+               into heading-line-2
+           end-string.
+           move heading-line-2 to report-line.
+           write report-line end-write.
+
+           move spaces to report-line.
+           write report-line end-write.
+
+      *> Procedure to walk the journal once, printing every entry
+      *> that names this account as source or destination
+       print-transactions.
+           read transaction-file at end move "10" to
+               transaction-file-status end-read.
+           perform print-one-transaction
+               until transaction-file-status = "10".
+
+       *> Procedure to print one journal entry if it touches this
+       *> account and falls within the requested period, then read
+       *> the next one
+       print-one-transaction.
+           if tj-txn-date (1:6) = stmt-period
+               if tj-dest-acc = stmt-acc
+                   move tj-amount to stmt-amt-ed
+                   move tj-dest-run-bal to stmt-bal-ed
+                   move spaces to detail-line
+                   string tj-txn-date delimited by size
+                       " " delimited by size
+                       tj-txn-type delimited by size
+                       "  CR " delimited by size
+                       stmt-amt-ed delimited by size
+                       "  BAL " delimited by size
+                       stmt-bal-ed delimited by size
+                       into detail-line
+                   end-string
+                   move detail-line to report-line
+                   write report-line end-write
+                   add 1 to stmt-line-count
+               end-if
+               if tj-src-acc = stmt-acc
+                   move tj-amount to stmt-amt-ed
+                   move tj-src-run-bal to stmt-bal-ed
+                   move spaces to detail-line
+                   string tj-txn-date delimited by size
+                       " " delimited by size
+                       tj-txn-type delimited by size
+                       "  DR " delimited by size
+                       stmt-amt-ed delimited by size
+                       "  BAL " delimited by size
+                       stmt-bal-ed delimited by size
+                       into detail-line
+                   end-string
+                   move detail-line to report-line
+                   write report-line end-write
+                   add 1 to stmt-line-count
+               end-if
+           end-if.
+           read transaction-file at end move "10" to
+               transaction-file-status end-read.
+
+       *> Procedure to close every open file
+       close-files.
+           close account-file.
+           close transaction-file.
+           close report-file.
+
+       end program acct_stmt.
