@@ -0,0 +1,17 @@
+      *> Account master record - one row per open account.
+       01 fm-account-record.
+           05 fm-acc-id            pic 9(5).
+           05 fm-acc-password      pic x(20).
+           05 fm-acc-bal           pic 9(9)v99.
+      *> Product type/interest tier - checking accounts and savings
+      *> accounts are subject to different transfer limits and earn
+      *> interest at different rates.
+           05 fm-acc-type          pic x(01).
+               88 fm-acc-checking      value "C".
+               88 fm-acc-savings       value "S".
+      *> Failed-password tracking, used to lock an account out after
+      *> too many bad attempts.
+           05 fm-acc-fail-count    pic 9(02).
+           05 fm-acc-lock-flag     pic x(01).
+               88 fm-acc-locked        value "Y".
+               88 fm-acc-not-locked    value "N".
