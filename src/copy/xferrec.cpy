@@ -0,0 +1,5 @@
+      *> Input record for the nightly batch transfer job.
+       01 xf-transfer-record.
+           05 xf-src-acc           pic 9(5).
+           05 xf-dest-acc          pic 9(5).
+           05 xf-amount            pic 9(9)v99.
