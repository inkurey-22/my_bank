@@ -0,0 +1,11 @@
+      *> Checkpoint record for the nightly batch transfer job - one
+      *> fixed row keyed on ck-key recording which night's run last
+      *> committed and how many of that run's input records it had
+      *> applied, so a rerun of the same night's file can pick up where
+      *> it left off instead of double-posting, while the next night's
+      *> fresh, differently-numbered file is not mistaken for a
+      *> continuation of the last one.
+       01 ck-checkpoint-record.
+           05 ck-key               pic x(01).
+           05 ck-run-date          pic 9(08).
+           05 ck-last-record       pic 9(9).
