@@ -0,0 +1,11 @@
+      *> Shop control record - one fixed row keyed on ct-key that
+      *> carries counters shared across my_bank and its batch jobs.
+       01 ct-control-record.
+           05 ct-key               pic x(01).
+           05 ct-next-acc-id       pic 9(5).
+      *> Running total of every deposit and interest credit ever
+      *> posted; transfers are zero-sum and never touch it, so the
+      *> end-of-day reconciliation can compare it against the sum of
+      *> every account balance to catch money silently created or
+      *> destroyed by a bad posting.
+           05 ct-total             pic s9(11)v99.
