@@ -0,0 +1,14 @@
+      *> Transaction journal record - one row per posted add-money or
+      *> transfer-money, written as an append-only audit trail.
+       01 tj-transaction-record.
+           05 tj-txn-date          pic 9(8).
+           05 tj-txn-time          pic 9(8).
+           05 tj-txn-type          pic x(02).
+               88 tj-type-deposit  value "AD".
+               88 tj-type-transfer value "TR".
+               88 tj-type-interest value "IN".
+           05 tj-src-acc           pic 9(5).
+           05 tj-dest-acc          pic 9(5).
+           05 tj-amount            pic 9(9)v99.
+           05 tj-src-run-bal       pic 9(9)v99.
+           05 tj-dest-run-bal      pic 9(9)v99.
