@@ -0,0 +1,8 @@
+      *> Archive record for a closed account - the final balance and
+      *> the date it was closed, kept once the account leaves the
+      *> active master file.
+       01 ar-archive-record.
+           05 ar-acc-id            pic 9(5).
+           05 ar-acc-password      pic x(20).
+           05 ar-acc-bal           pic 9(9)v99.
+           05 ar-close-date        pic 9(8).
