@@ -0,0 +1,5 @@
+      *> Input record for the bulk account onboarding batch job.
+       01 na-new-account-record.
+           05 na-acc-id            pic 9(5).
+           05 na-password          pic x(20).
+           05 na-acc-type          pic x(01).
