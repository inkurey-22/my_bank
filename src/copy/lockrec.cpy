@@ -0,0 +1,6 @@
+      *> Lockout log record - one row every time an account crosses
+      *> the failed-password threshold and gets locked.
+       01 lk-lockout-record.
+           05 lk-acc-id            pic 9(5).
+           05 lk-lock-date         pic 9(8).
+           05 lk-lock-time         pic 9(8).
