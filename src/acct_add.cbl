@@ -0,0 +1,131 @@
+       identification division.
+       program-id. acct_add.
+
+      *> Shared account-creation logic - called both by my_bank's
+      *> interactive init-acc menu option and by the acct_load bulk
+      *> onboarding batch job, so a new account is always created the
+      *> same way no matter who is asking for it.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-file assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is fm-acc-id
+               file status is account-file-status.
+
+           select control-file assign to "CTLFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is ct-key
+               file status is control-file-status.
+
+       data division.
+       file section.
+       fd account-file.
+       copy "acctrec.cpy".
+
+       fd control-file.
+       copy "ctlrec.cpy".
+
+       working-storage section.
+
+      *> File status codes
+       01 account-file-status pic x(02).
+       01 control-file-status pic x(02).
+
+       linkage section.
+      *> la-acc-id: pass 0 to auto-assign the next id, or a specific
+      *> id to use (as the bulk loader does); returns the id used.
+       01 la-acc-id pic 9(5).
+       01 la-acc-password pic x(20).
+      *> la-acc-type: "C" for checking, "S" for savings.
+       01 la-acc-type pic x(01).
+      *> la-return-code: 0 = created, 1 = account id already in use,
+      *> 2 = invalid account type.
+       01 la-return-code pic 9(1).
+
+       procedure division using la-acc-id la-acc-password la-acc-type
+           la-return-code.
+           perform open-files.
+           perform validate-account-type.
+           if la-return-code = 0
+               perform assign-account-id
+           end-if.
+           if la-return-code = 0
+               perform write-account
+           end-if.
+           perform close-files.
+           goback.
+
+       *> Procedure to open the account and control files, creating
+       *> them if this is the very first account ever added.
+       open-files.
+           open i-o control-file.
+           if control-file-status = "35"
+               open output control-file
+               close control-file
+               open i-o control-file
+           end-if.
+           move "T" to ct-key.
+           read control-file key is ct-key
+               invalid key
+                   move 1 to ct-next-acc-id
+                   move 0 to ct-total
+                   write ct-control-record
+           end-read.
+
+           open i-o account-file.
+           if account-file-status = "35"
+               open output account-file
+               close account-file
+               open i-o account-file
+           end-if.
+
+       *> Procedure to check the caller supplied a recognized account
+       *> type before an id is assigned or a record written, so a bad
+       *> type is rejected the same way whether it came from a teller
+       *> at the menu or a row in the bulk onboarding file.
+       validate-account-type.
+           move 0 to la-return-code.
+           if la-acc-type not = "C" and la-acc-type not = "S"
+               move 2 to la-return-code
+           end-if.
+
+      *> Procedure to pick the id for the new account: the caller's
+      *> id when one was given, otherwise the next one in sequence.
+      *> ACCTMAST is an indexed file with no fixed size, so unlike the
+      *> old 100-entry account-table there is no ceiling to enforce
+      *> here.
+       assign-account-id.
+           if la-acc-id = 0
+               move ct-next-acc-id to la-acc-id
+           end-if.
+
+       *> Procedure to write the new account record and advance the
+       *> next-id counter when it was the one used
+       write-account.
+           move la-acc-id to fm-acc-id.
+           move la-acc-password to fm-acc-password.
+           move la-acc-type to fm-acc-type.
+           move 0 to fm-acc-bal.
+           move 0 to fm-acc-fail-count.
+           move "N" to fm-acc-lock-flag.
+           write fm-account-record
+               invalid key
+                   move 1 to la-return-code
+                   exit paragraph
+           end-write.
+           if la-acc-id >= ct-next-acc-id
+               move la-acc-id to ct-next-acc-id
+               add 1 to ct-next-acc-id
+               rewrite ct-control-record end-rewrite
+           end-if.
+
+       *> Procedure to close every open file
+       close-files.
+           close account-file.
+           close control-file.
+
+       end program acct_add.
