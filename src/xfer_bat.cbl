@@ -0,0 +1,140 @@
+       identification division.
+       program-id. xfer_bat.
+
+      *> Nightly batch transfer run - applies a file of transfer
+      *> instructions through the same checks as the interactive
+      *> transfer-money menu option, committing the checkpoint after
+      *> every record it applies so a job that dies partway through a
+      *> large run can be restarted without double-posting what it
+      *> already applied.
+
+       environment division.
+       input-output section.
+       file-control.
+           select xfer-file assign to "XFERIN"
+               organization is line sequential
+               file status is xfer-file-status.
+
+           select checkpoint-file assign to "XFERCKPT"
+               organization is indexed
+               access mode is dynamic
+               record key is ck-key
+               file status is checkpoint-file-status.
+
+       data division.
+       file section.
+       fd xfer-file.
+       copy "xferrec.cpy".
+
+       fd checkpoint-file.
+       copy "ckptrec.cpy".
+
+       working-storage section.
+
+      *> File status codes
+       01 xfer-file-status pic x(02).
+       01 checkpoint-file-status pic x(02).
+
+      *> Fields passed to the xfer_post subprogram
+       01 la-src-acc pic 9(5).
+       01 la-dest-acc pic 9(5).
+       01 la-amount pic 9(9)v99.
+       01 la-return-code pic 9(1).
+
+      *> Checkpoint / run control fields
+       01 run-date pic 9(8).
+       01 current-record-num pic 9(9) value 0.
+       01 records-read pic 9(9) value 0.
+       01 records-skipped pic 9(9) value 0.
+       01 records-posted pic 9(9) value 0.
+       01 records-rejected pic 9(9) value 0.
+
+       procedure division.
+           perform open-files.
+           perform read-next-record.
+           perform apply-one-record until xfer-file-status = "10".
+           perform close-files.
+           display "Batch transfer run complete - " records-read
+               " read, " records-skipped " already applied, "
+               records-posted " posted, " records-rejected
+               " rejected" end-display.
+           goback.
+
+       *> Procedure to open the input file and the checkpoint file,
+       *> creating the checkpoint on the very first run and resetting
+       *> it whenever tonight's run-date does not match the run-date
+       *> the checkpoint last committed - otherwise a fresh XFERIN
+       *> file, numbered from record 1 again, would look like a
+       *> continuation of a previous night's run already applied.
+       open-files.
+           open input xfer-file.
+           open i-o checkpoint-file.
+           if checkpoint-file-status = "35"
+               open output checkpoint-file
+               close checkpoint-file
+               open i-o checkpoint-file
+           end-if.
+           accept run-date from date yyyymmdd.
+           move "K" to ck-key.
+           read checkpoint-file key is ck-key
+               invalid key
+                   move run-date to ck-run-date
+                   move 0 to ck-last-record
+                   write ck-checkpoint-record
+           end-read.
+           if ck-run-date not = run-date
+               move run-date to ck-run-date
+               move 0 to ck-last-record
+               rewrite ck-checkpoint-record end-rewrite
+           end-if.
+
+       *> Procedure to apply the current input record (unless it was
+       *> already committed by a prior, interrupted run), commit the
+       *> checkpoint to cover it, and read the next one. The checkpoint
+       *> is advanced right after this one record so a restart never
+       *> re-applies a record xfer_post has already posted - advancing
+       *> it only every few records left a window where a job that died
+       *> after posting but before the next checkpoint would double
+       *> post everything since the last one.
+       apply-one-record.
+           add 1 to current-record-num.
+           add 1 to records-read.
+           if current-record-num <= ck-last-record
+               add 1 to records-skipped
+           else
+               move xf-src-acc to la-src-acc
+               move xf-dest-acc to la-dest-acc
+               move xf-amount to la-amount
+               call "xfer_post" using la-src-acc la-dest-acc la-amount
+                   la-return-code
+               end-call
+               if la-return-code = 0
+                   add 1 to records-posted
+               else
+                   display "Transfer rejected, record "
+                       current-record-num
+                       " return code " la-return-code end-display
+                   add 1 to records-rejected
+               end-if
+               perform commit-checkpoint
+           end-if.
+           perform read-next-record.
+
+       *> Procedure to read the next transfer instruction
+       read-next-record.
+           read xfer-file
+               at end move "10" to xfer-file-status
+           end-read.
+
+       *> Procedure to rewrite the checkpoint with the number of input
+       *> records processed so far
+       commit-checkpoint.
+           move current-record-num to ck-last-record.
+           rewrite ck-checkpoint-record end-rewrite.
+
+       *> Procedure to close every open file
+       close-files.
+           close xfer-file.
+           close checkpoint-file.
+
+       end program xfer_bat.
