@@ -0,0 +1,157 @@
+       identification division.
+       program-id. eod_recon.
+
+      *> End-of-day reconciliation - totals every account balance on
+      *> the master file, compares it against the running control
+      *> total maintained by each posting, and prints a report flagging
+      *> any mismatch before the next business day opens.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-file assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is fm-acc-id
+               file status is account-file-status.
+
+           select control-file assign to "CTLFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is ct-key
+               file status is control-file-status.
+
+           select report-file assign to "RECONRPT"
+               organization is line sequential
+               file status is report-file-status.
+
+       data division.
+       file section.
+       fd account-file.
+       copy "acctrec.cpy".
+
+       fd control-file.
+       copy "ctlrec.cpy".
+
+       fd report-file.
+       01 report-line pic x(80).
+
+       working-storage section.
+
+      *> File status codes
+       01 account-file-status pic x(02).
+       01 control-file-status pic x(02).
+       01 report-file-status pic x(02).
+
+      *> Reconciliation working fields
+       01 balance-total pic s9(11)v99 value 0.
+       01 accounts-counted pic 9(5) value 0.
+       01 variance-amount pic s9(11)v99.
+
+      *> Edited copies of the amounts above for printing on the report
+      *> - a signed DISPLAY field strings its sign in as a zoned
+      *> overpunch on the last digit rather than a leading "-", and
+      *> carries no decimal point, so the raw fields are unreadable on
+      *> a report whose entire purpose is to be read.
+       01 balance-total-ed pic -(11)9.99.
+       01 ct-total-ed pic -(11)9.99.
+       01 variance-amount-ed pic -(11)9.99.
+
+       procedure division.
+           perform open-files.
+           perform total-all-balances.
+           perform print-report.
+           perform close-files.
+           goback.
+
+       *> Procedure to open the files needed for the reconciliation
+       open-files.
+           open input account-file.
+           if account-file-status = "35"
+               display "Account file not found - nothing to reconcile"
+                   end-display
+               goback
+           end-if.
+           open input control-file.
+           if control-file-status = "35"
+               display "Control file not found - nothing to reconcile"
+                   end-display
+               close account-file
+               goback
+           end-if.
+           open output report-file.
+
+       *> Procedure to add up every balance on the account master
+       total-all-balances.
+           move low-values to fm-acc-id.
+           start account-file key is greater than fm-acc-id
+               invalid key
+                   exit paragraph
+           end-start.
+           perform add-one-balance until account-file-status = "10".
+
+       *> Procedure to read the next account and fold its balance
+       *> into the running total
+       add-one-balance.
+           read account-file next record
+               at end
+                   move "10" to account-file-status
+                   exit paragraph
+           end-read.
+           add fm-acc-bal to balance-total end-add.
+           add 1 to accounts-counted end-add.
+
+       *> Procedure to compare the account total to the control total
+       *> and print the reconciliation report
+       print-report.
+           move "T" to ct-key.
+           read control-file key is ct-key
+               invalid key
+                   move 0 to ct-total
+           end-read.
+           subtract ct-total from balance-total giving variance-amount
+               end-subtract.
+           move balance-total to balance-total-ed.
+           move ct-total to ct-total-ed.
+           move variance-amount to variance-amount-ed.
+
+           move spaces to report-line.
+           string "Accounts counted " delimited by size
+               accounts-counted delimited by size
+               into report-line
+           end-string.
+           write report-line end-write.
+
+           move spaces to report-line.
+           string "Sum of account balances " delimited by size
+               balance-total-ed delimited by size
+               into report-line
+           end-string.
+           write report-line end-write.
+
+           move spaces to report-line.
+           string "Control total " delimited by size
+               ct-total-ed delimited by size
+               into report-line
+           end-string.
+           write report-line end-write.
+
+           move spaces to report-line.
+           if variance-amount = 0
+               move "RECONCILED - balances match the control total"
+                   to report-line
+           else
+               string "MISMATCH - variance of " delimited by size
+                   variance-amount-ed delimited by size
+                   into report-line
+               end-string
+           end-if.
+           write report-line end-write.
+
+       *> Procedure to close every open file
+       close-files.
+           close account-file.
+           close control-file.
+           close report-file.
+
+       end program eod_recon.
