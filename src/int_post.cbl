@@ -0,0 +1,134 @@
+       identification division.
+       program-id. int_post.
+
+      *> Month-end batch job - walks the account master, applies a
+      *> rate per account type and posts the interest through the
+      *> same journal as a teller-keyed deposit.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-file assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is fm-acc-id
+               file status is account-file-status.
+
+           select control-file assign to "CTLFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is ct-key
+               file status is control-file-status.
+
+           select transaction-file assign to "TXNJRNL"
+               organization is line sequential
+               file status is transaction-file-status.
+
+       data division.
+       file section.
+       fd account-file.
+       copy "acctrec.cpy".
+
+       fd control-file.
+       copy "ctlrec.cpy".
+
+       fd transaction-file.
+       copy "txnrec.cpy".
+
+       working-storage section.
+
+      *> File status codes
+       01 account-file-status pic x(02).
+       01 control-file-status pic x(02).
+       01 transaction-file-status pic x(02).
+
+      *> Interest calculation working fields - the rate applied
+      *> depends on the account's product type.
+       01 checking-interest-rate pic 9v9999 value 0.0010.
+       01 savings-interest-rate pic 9v9999 value 0.0050.
+       01 interest-rate pic 9v9999.
+       01 interest-amount pic 9(9)v99.
+       01 accounts-posted pic 9(5) value 0.
+
+       procedure division.
+           perform open-files.
+           perform post-interest-all.
+           perform close-files.
+           display "Interest posting complete - " accounts-posted
+               " accounts posted" end-display.
+           goback.
+
+       *> Procedure to open the account, control and journal files
+       open-files.
+           open i-o account-file.
+           if account-file-status = "35"
+               open output account-file
+               close account-file
+               open i-o account-file
+           end-if.
+           open i-o control-file.
+           if control-file-status = "35"
+               open output control-file
+               close control-file
+               open i-o control-file
+           end-if.
+           open extend transaction-file.
+
+       *> Procedure to walk every account on the master file and post
+       *> interest to it in turn
+       post-interest-all.
+           move low-values to fm-acc-id.
+           start account-file key is greater than fm-acc-id
+               invalid key
+                   display "No accounts on file" end-display
+                   exit paragraph
+           end-start.
+           perform post-interest-one until account-file-status = "10".
+
+       *> Procedure to read the next account and post interest to it
+       post-interest-one.
+           read account-file next record
+               at end
+                   move "10" to account-file-status
+                   exit paragraph
+           end-read.
+           if fm-acc-savings
+               move savings-interest-rate to interest-rate
+           else
+               move checking-interest-rate to interest-rate
+           end-if.
+           multiply fm-acc-bal by interest-rate giving interest-amount
+               rounded end-multiply.
+           if interest-amount > 0
+               add interest-amount to fm-acc-bal end-add
+               rewrite fm-account-record end-rewrite
+               move "T" to ct-key
+               read control-file key is ct-key
+                   invalid key
+                       display "Control record not found - control "
+                           "total not updated for account " fm-acc-id
+                           end-display
+               end-read
+               if control-file-status = "00"
+                   add interest-amount to ct-total end-add
+                   rewrite ct-control-record end-rewrite
+               end-if
+               move "IN" to tj-txn-type
+               move 0 to tj-src-acc
+               move fm-acc-id to tj-dest-acc
+               move interest-amount to tj-amount
+               move 0 to tj-src-run-bal
+               move fm-acc-bal to tj-dest-run-bal
+               accept tj-txn-date from date yyyymmdd
+               accept tj-txn-time from time
+               write tj-transaction-record
+               add 1 to accounts-posted
+           end-if.
+
+       *> Procedure to close every open file
+       close-files.
+           close account-file.
+           close control-file.
+           close transaction-file.
+
+       end program int_post.
