@@ -0,0 +1,72 @@
+       identification division.
+       program-id. acct_load.
+
+      *> Bulk account onboarding - reads a file of new-account records
+      *> (e.g. a branch migration extract) and creates each one through
+      *> the same acct_add logic init-acc uses, so a teller doesn't
+      *> have to key dozens of accounts in through the menu by hand.
+
+       environment division.
+       input-output section.
+       file-control.
+           select new-account-file assign to "NEWACCTS"
+               organization is line sequential
+               file status is new-account-file-status.
+
+       data division.
+       file section.
+       fd new-account-file.
+       copy "newacctrec.cpy".
+
+       working-storage section.
+
+      *> File status codes
+       01 new-account-file-status pic x(02).
+
+      *> Fields passed to the acct_add subprogram
+       01 la-acc-id pic 9(5).
+       01 la-acc-password pic x(20).
+       01 la-acc-type pic x(01).
+       01 la-return-code pic 9(1).
+
+      *> Run totals
+       01 records-read pic 9(5) value 0.
+       01 accounts-created pic 9(5) value 0.
+       01 accounts-rejected pic 9(5) value 0.
+
+       procedure division.
+           open input new-account-file.
+           read new-account-file
+               at end move "10" to new-account-file-status
+           end-read.
+           perform load-one-account
+               until new-account-file-status = "10".
+           close new-account-file.
+           display "Onboarding complete - " records-read
+               " read, " accounts-created " created, "
+               accounts-rejected " rejected" end-display.
+           goback.
+
+       *> Procedure to create one account from the current input
+       *> record, then read the next one
+       load-one-account.
+           add 1 to records-read.
+           move na-acc-id to la-acc-id.
+           move na-password to la-acc-password.
+           move na-acc-type to la-acc-type.
+           call "acct_add" using la-acc-id la-acc-password la-acc-type
+               la-return-code
+           end-call.
+           if la-return-code = 0
+               display "Account created with ID: " la-acc-id end-display
+               add 1 to accounts-created
+           else
+               display "Account rejected, id " na-acc-id
+                   " return code " la-return-code end-display
+               add 1 to accounts-rejected
+           end-if.
+           read new-account-file
+               at end move "10" to new-account-file-status
+           end-read.
+
+       end program acct_load.
