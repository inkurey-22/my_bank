@@ -0,0 +1,140 @@
+       identification division.
+       program-id. xfer_post.
+
+      *> Shared transfer logic - the same balance checks and journal
+      *> posting used by my_bank's interactive transfer-money menu
+      *> option and by the nightly xfer_bat batch job, so a transfer
+      *> is always applied the same way no matter who asked for it.
+      *> Password verification is a teller-facing concern and stays
+      *> with the caller; this program only moves the money.
+
+       environment division.
+       input-output section.
+       file-control.
+           select account-file assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is fm-acc-id
+               file status is account-file-status.
+
+           select transaction-file assign to "TXNJRNL"
+               organization is line sequential
+               file status is transaction-file-status.
+
+       data division.
+       file section.
+       fd account-file.
+       copy "acctrec.cpy".
+
+       fd transaction-file.
+       copy "txnrec.cpy".
+
+       working-storage section.
+
+      *> File status codes
+       01 account-file-status pic x(02).
+       01 transaction-file-status pic x(02).
+
+      *> Per-transaction transfer limits by account type - a savings
+      *> account moves less per transfer than a checking account.
+       01 checking-transfer-limit pic 9(9)v99 value 5000.00.
+       01 savings-transfer-limit pic 9(9)v99 value 2000.00.
+
+       linkage section.
+       01 la-src-acc pic 9(5).
+       01 la-dest-acc pic 9(5).
+       01 la-amount pic 9(9)v99.
+      *> la-return-code: 0 = posted, 1 = source not found,
+      *> 2 = source locked, 3 = insufficient funds,
+      *> 4 = destination not found, 5 = destination limit reached,
+      *> 6 = amount exceeds the source account type's transfer limit.
+       01 la-return-code pic 9(1).
+
+       procedure division using la-src-acc la-dest-acc la-amount
+           la-return-code.
+           move 0 to la-return-code.
+           open i-o account-file.
+           if account-file-status = "35"
+               open output account-file
+               close account-file
+               open i-o account-file
+           end-if.
+           perform validate-source.
+           if la-return-code = 0
+               perform validate-destination
+           end-if.
+           if la-return-code = 0
+               perform post-transfer
+           end-if.
+           close account-file.
+           goback.
+
+       *> Procedure to check the source account exists, is not
+       *> locked, and holds enough to cover the transfer
+       validate-source.
+           move la-src-acc to fm-acc-id.
+           read account-file key is fm-acc-id
+               invalid key
+                   move 1 to la-return-code
+                   exit paragraph
+           end-read.
+           if fm-acc-locked
+               move 2 to la-return-code
+               exit paragraph
+           end-if.
+           if la-amount > fm-acc-bal
+               move 3 to la-return-code
+               exit paragraph
+           end-if.
+           if fm-acc-savings
+               if la-amount > savings-transfer-limit
+                   move 6 to la-return-code
+               end-if
+           else
+               if fm-acc-checking
+                   if la-amount > checking-transfer-limit
+                       move 6 to la-return-code
+                   end-if
+               else
+      *> Neither checking nor savings - deny rather than let an
+      *> unrecognized type transfer with no limit applied at all.
+                   move 6 to la-return-code
+               end-if
+           end-if.
+
+      *> Validate the destination before either balance is touched so
+      *> a failure here never leaves the source half-debited.
+       validate-destination.
+           move la-dest-acc to fm-acc-id.
+           read account-file key is fm-acc-id
+               invalid key
+                   move 4 to la-return-code
+                   exit paragraph
+           end-read.
+           if la-amount + fm-acc-bal > 999999999.99
+               move 5 to la-return-code
+           end-if.
+
+       *> Procedure to move the money and post it to the journal
+       post-transfer.
+           add la-amount to fm-acc-bal end-add.
+           rewrite fm-account-record end-rewrite.
+           move fm-acc-bal to tj-dest-run-bal.
+
+           move la-src-acc to fm-acc-id.
+           read account-file key is fm-acc-id end-read.
+           subtract la-amount from fm-acc-bal end-subtract.
+           rewrite fm-account-record end-rewrite.
+           move fm-acc-bal to tj-src-run-bal.
+
+           move "TR" to tj-txn-type.
+           move la-src-acc to tj-src-acc.
+           move la-dest-acc to tj-dest-acc.
+           move la-amount to tj-amount.
+           accept tj-txn-date from date yyyymmdd.
+           accept tj-txn-time from time.
+           open extend transaction-file.
+           write tj-transaction-record.
+           close transaction-file.
+
+       end program xfer_post.
