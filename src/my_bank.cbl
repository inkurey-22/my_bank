@@ -1,18 +1,61 @@
        identification division.
        program-id. my_bank.
 
+       environment division.
+       input-output section.
+       file-control.
+           select account-file assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is fm-acc-id
+               file status is account-file-status.
+
+           select control-file assign to "CTLFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is ct-key
+               file status is control-file-status.
+
+           select transaction-file assign to "TXNJRNL"
+               organization is line sequential
+               file status is transaction-file-status.
+
+           select archive-file assign to "ACCTARCH"
+               organization is line sequential
+               file status is archive-file-status.
+
+           select lockout-file assign to "LOCKLOG"
+               organization is line sequential
+               file status is lockout-file-status.
+
        data division.
+       file section.
+       fd account-file.
+       copy "acctrec.cpy".
+
+       fd control-file.
+       copy "ctlrec.cpy".
+
+       fd transaction-file.
+       copy "txnrec.cpy".
+
+       fd archive-file.
+       copy "arcacct.cpy".
+
+       fd lockout-file.
+       copy "lockrec.cpy".
+
        working-storage section.
 
-      *> Account structure
-       01 accounts.
-           05 account-table occurs 100 times.
-               10 acc-id pic 9(5).
-               10 acc-password pic x(20).
-               10 acc-bal pic 9(9)v99.
+      *> File status codes
+       01 account-file-status pic x(02).
+       01 control-file-status pic x(02).
+       01 transaction-file-status pic x(02).
+       01 archive-file-status pic x(02).
+       01 lockout-file-status pic x(02).
 
-      *> Account index
-       01 acc-index pic 9(5) value 1.
+      *> Number of bad passwords allowed before an account is locked
+       01 fail-threshold pic 9(1) value 3.
 
       *> User inputs variables (COBOL doesn't have local variables)
        01 action pic 9(1).
@@ -22,19 +65,59 @@
        01 src-acc pic 9(5).
        01 dest-acc pic 9(5).
 
+      *> Holds a closed account's final balance long enough to post it
+      *> to the control total - sized to match fm-acc-bal, since a
+      *> balance can run larger than a single teller-entered amount.
+       01 close-amount pic 9(9)v99.
+
+      *> Fields passed to the acct_add subprogram, shared with the
+      *> bulk onboarding batch job
+       01 la-acc-id pic 9(5).
+       01 la-acc-password pic x(20).
+       01 la-acc-type pic x(01).
+       01 la-return-code pic 9(1).
+
+      *> Fields passed to the xfer_post subprogram, shared with the
+      *> nightly batch transfer job
+       01 la-src-acc pic 9(5).
+       01 la-dest-acc pic 9(5).
+       01 la-amount pic 9(9)v99.
+
        procedure division.
+           perform ensure-files-exist.
            perform main.
+           perform end-prog.
            goback.
 
+       *> Procedure to create the account, control and journal files
+       *> on the very first run of the shop, then leave them closed -
+       *> each transaction paragraph opens what it needs.
+       ensure-files-exist.
+           open i-o control-file.
+           if control-file-status = "35"
+               open output control-file
+           end-if.
+           close control-file.
+
+           open i-o account-file.
+           if account-file-status = "35"
+               open output account-file
+           end-if.
+           close account-file.
+
+           open extend transaction-file.
+           close transaction-file.
+
        *> Main procedure to handle user actions
        main.
-           perform until action = 5
+           perform until action = 6
                display "Select an action: " end-display
                display "1. Initialize Account" end-display
                display "2. Display Account" end-display
                display "3. Add money to account" end-display
                display "4. Transfer money between accounts" end-display
-               display "5. Exit" end-display
+               display "5. Close Account" end-display
+               display "6. Exit" end-display
                display "-> " with no advancing end-display
                accept action end-accept
                display " " end-display
@@ -48,22 +131,26 @@
                    when "4"
                        perform transfer-money
                    when "5"
-                       perform end-prog
+                       perform close-acc
+                   when "6"
+                       continue
                    when other
                        display "Invalid action" end-display
                        display " " end-display
                end-evaluate
            end-perform.
 
-       *> Procedure to initialize a new account
+       *> Procedure to initialize a new account - the actual work is
+       *> shared with the bulk onboarding batch job through acct_add
        init-acc.
-           if acc-index > 100
-               display "Maximum number of accounts reached" end-display
+           display "Account type (C=Checking, S=Savings): "
+               with no advancing end-display.
+           accept la-acc-type end-accept.
+           if la-acc-type not = "C" and la-acc-type not = "S"
+               display "Invalid account type" end-display
                display " " end-display
                exit paragraph
            end-if
-           move acc-index to acc-id (acc-index)
-           move 0 to acc-bal (acc-index)
            display "Create password: " with no advancing end-display.
            accept passwd-buffer1 end-accept.
            display "Confirm password: " with no advancing end-display.
@@ -73,37 +160,92 @@
                display " " end-display
                exit paragraph
            end-if
-           move passwd-buffer1 to acc-password (acc-index)
+           move 0 to la-acc-id
+           move passwd-buffer1 to la-acc-password
            move spaces to passwd-buffer1
            move spaces to passwd-buffer2
-           display "Account created with ID: " acc-index end-display.
+           call "acct_add" using la-acc-id la-acc-password la-acc-type
+               la-return-code
+           end-call
+           evaluate la-return-code
+               when 0
+                   display "Account created with ID: " la-acc-id
+                       end-display
+               when 2
+                   display "Invalid account type" end-display
+               when other
+                   display "Account ID already in use" end-display
+           end-evaluate.
            display " " end-display.
-           add 1 to acc-index end-add.
 
        *> Procedure to display account details
        display-acc.
            display "Choose an account : " with no advancing end-display.
            accept dest-acc end-accept.
+           open i-o account-file.
+           move dest-acc to fm-acc-id.
+           read account-file key is fm-acc-id
+               invalid key
+                   display "Account not found" end-display
+                   display " " end-display
+                   close account-file
+                   exit paragraph
+           end-read.
+           if fm-acc-locked
+               display "Account is locked" end-display
+               display " " end-display
+               close account-file
+               exit paragraph
+           end-if
            display "Account Password: " with no advancing end-display.
            accept passwd-buffer1 end-accept.
-           if passwd-buffer1 not = acc-password (dest-acc)
-               display "Invalid password" end-display
-               display " " end-display
+           if passwd-buffer1 not = fm-acc-password
+               perform record-failed-attempt
+               close account-file
                exit paragraph
            end-if
-           display "Account ID: " acc-id (dest-acc) end-display.
-           display "Account Balance: " acc-bal (dest-acc) end-display.
+           if fm-acc-fail-count not = 0
+               move 0 to fm-acc-fail-count
+               rewrite fm-account-record end-rewrite
+           end-if
+           display "Account ID: " fm-acc-id end-display.
+           display "Account Balance: " fm-acc-bal end-display.
            display " " end-display.
+           close account-file.
+
        *> Procedure to add money to an account
        add-money.
            display "Choose an account : " with no advancing end-display.
            accept dest-acc end-accept.
+           open i-o account-file.
+           move dest-acc to fm-acc-id.
+           read account-file key is fm-acc-id
+               invalid key
+                   display "Account not found" end-display
+                   display " " end-display
+                   close account-file
+                   exit paragraph
+           end-read.
            display "Amount to add: " with no advancing end-display.
            accept amount end-accept.
-           add amount to acc-bal (dest-acc) end-add.
+           add amount to fm-acc-bal end-add.
+           rewrite fm-account-record end-rewrite.
+           close account-file.
+           perform post-control-total.
+
+           move "AD" to tj-txn-type.
+           move 0 to tj-src-acc.
+           move dest-acc to tj-dest-acc.
+           move amount to tj-amount.
+           move 0 to tj-src-run-bal.
+           move fm-acc-bal to tj-dest-run-bal.
+           perform post-journal.
            display " " end-display.
 
-       *> Procedure to transfer money between accounts
+       *> Procedure to transfer money between accounts - the password
+       *> check is a teller-facing concern handled here; the actual
+       *> transfer is shared with the nightly batch job through
+       *> xfer_post.
        transfer-money.
            display "Source account : " with no advancing end-display.
            accept src-acc end-accept.
@@ -113,26 +255,182 @@
            accept amount end-accept.
            display "Account Password: " with no advancing end-display.
            accept passwd-buffer1 end-accept.
-           if passwd-buffer1 not = acc-password (src-acc)
-               display "Invalid password" end-display
+
+           open i-o account-file.
+           move src-acc to fm-acc-id.
+           read account-file key is fm-acc-id
+               invalid key
+                   display "Source account not found" end-display
+                   display " " end-display
+                   close account-file
+                   exit paragraph
+           end-read.
+           if fm-acc-locked
+               display "Account is locked" end-display
                display " " end-display
+               close account-file
                exit paragraph
            end-if
-           if amount > acc-bal (src-acc)
-               display "Insufficient funds" end-display
-               display " " end-display
+           if passwd-buffer1 not = fm-acc-password
+               perform record-failed-attempt
+               close account-file
                exit paragraph
            end-if
-           if amount + acc-bal (dest-acc) > 999999999.99
-               display "Destination account balance limit reached"
-               end-display
+           if fm-acc-fail-count not = 0
+               move 0 to fm-acc-fail-count
+               rewrite fm-account-record end-rewrite
+           end-if
+           close account-file.
+
+           move src-acc to la-src-acc.
+           move dest-acc to la-dest-acc.
+           move amount to la-amount.
+           call "xfer_post" using la-src-acc la-dest-acc la-amount
+               la-return-code
+           end-call.
+           evaluate la-return-code
+               when 0
+                   continue
+               when 3
+                   display "Insufficient funds" end-display
+               when 4
+                   display "Destination account not found" end-display
+               when 5
+                   display "Destination account balance limit reached"
+                       end-display
+               when 6
+                   display "Amount exceeds the transfer limit for "
+                       "this account type" end-display
+               when other
+                   display "Transfer could not be completed"
+                       end-display
+           end-evaluate.
+           display " " end-display.
+
+       *> Procedure to count a bad password against the account record
+       *> already in the account-file buffer, locking it once the
+       *> failed-attempt threshold is reached.
+       record-failed-attempt.
+           add 1 to fm-acc-fail-count end-add.
+           if fm-acc-fail-count >= fail-threshold
+               move "Y" to fm-acc-lock-flag
+               rewrite fm-account-record end-rewrite
+               perform log-lockout
+               display "Account locked after repeated failed attempts"
+                   end-display
+           else
+               rewrite fm-account-record end-rewrite
+               display "Invalid password" end-display
+           end-if.
+           display " " end-display.
+
+       *> Procedure to append a record to the lockout log for the
+       *> account currently in the account-file buffer
+       log-lockout.
+           move fm-acc-id to lk-acc-id.
+           accept lk-lock-date from date yyyymmdd.
+           accept lk-lock-time from time.
+           open extend lockout-file.
+           write lk-lockout-record.
+           close lockout-file.
+
+       *> Procedure to close an account: blocks any further activity
+       *> against it by removing it from the active master file, and
+       *> keeps its final balance on the archive file.
+       close-acc.
+           display "Account to close : " with no advancing end-display.
+           accept dest-acc end-accept.
+           display "Account Password: " with no advancing end-display.
+           accept passwd-buffer1 end-accept.
+
+           open i-o account-file.
+           move dest-acc to fm-acc-id.
+           read account-file key is fm-acc-id
+               invalid key
+                   display "Account not found" end-display
+                   display " " end-display
+                   close account-file
+                   exit paragraph
+           end-read.
+           if fm-acc-locked
+               display "Account is locked" end-display
                display " " end-display
+               close account-file
+               exit paragraph
+           end-if
+           if passwd-buffer1 not = fm-acc-password
+               perform record-failed-attempt
+               close account-file
                exit paragraph
            end-if
-           subtract amount from acc-bal (src-acc) end-subtract.
-           add amount to acc-bal (dest-acc) end-add.
+           if fm-acc-fail-count not = 0
+               move 0 to fm-acc-fail-count
+               rewrite fm-account-record end-rewrite
+           end-if
+
+           move fm-acc-id to ar-acc-id.
+           move fm-acc-password to ar-acc-password.
+           move fm-acc-bal to ar-acc-bal.
+           move fm-acc-bal to close-amount.
+           accept ar-close-date from date yyyymmdd.
+
+           delete account-file record end-delete.
+           close account-file.
+           perform post-closure-control-total.
+
+           open extend archive-file.
+           write ar-archive-record.
+           close archive-file.
+
+           display "Account " dest-acc " closed and archived"
+               end-display.
            display " " end-display.
 
+       *> Procedure to add the amount just deposited to the shop's
+       *> running control total, used by the end-of-day reconciliation
+       *> to catch money created or destroyed by a bad posting.
+       post-control-total.
+           open i-o control-file.
+           move "T" to ct-key.
+           read control-file key is ct-key
+               invalid key
+                   display "Control record not found" end-display
+                   close control-file
+                   exit paragraph
+           end-read.
+           add amount to ct-total end-add.
+           rewrite ct-control-record end-rewrite.
+           close control-file.
+
+       *> Procedure to remove a closed account's final balance from the
+       *> running control total. Closing an account retires that money
+       *> for good (it leaves ACCTMAST via DELETE and is never counted
+       *> again), unlike a transfer, which only moves money between two
+       *> accounts that both stay on file - so this posting, unlike
+       *> transfer-money's, has to touch the control total.
+       post-closure-control-total.
+           open i-o control-file.
+           move "T" to ct-key.
+           read control-file key is ct-key
+               invalid key
+                   display "Control record not found" end-display
+                   close control-file
+                   exit paragraph
+           end-read.
+           subtract close-amount from ct-total end-subtract.
+           rewrite ct-control-record end-rewrite.
+           close control-file.
+
+       *> Procedure to append the fields already staged in
+       *> tj-transaction-record to the journal, stamped with today's
+       *> date and the current time.
+       post-journal.
+           accept tj-txn-date from date yyyymmdd.
+           accept tj-txn-time from time.
+           open extend transaction-file.
+           write tj-transaction-record.
+           close transaction-file.
+
        *> Procedure to end the program
        end-prog.
            display "Ending program" end-display.
